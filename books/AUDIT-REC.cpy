@@ -0,0 +1,7 @@
+      * Book para o arquivo de trilha de auditoria (AUDIT-FILE)
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP         PIC X(21).
+           05 AUDIT-PROGRAM           PIC X(08).
+           05 AUDIT-ID                PIC 9(08).
+           05 AUDIT-NAME              PIC X(10).
+           05 AUDIT-RTN-CODE          PIC 9(04).
