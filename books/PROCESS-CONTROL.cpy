@@ -0,0 +1,7 @@
+      * Registro de controle de processamento: nomes dos modulos de
+      * validacao/formatacao a serem chamados dinamicamente por
+      * PROG0001. Os valores default preservam o comportamento atual;
+      * podem ser sobrepostos por um arquivo de controle (PROCCTL).
+       01 PROCESS-CONTROL.
+           05 PC-PROG0002-NAME        PIC X(08) VALUE 'PROG0002'.
+           05 PC-PROG0003-NAME        PIC X(08) VALUE 'PROG0003'.
