@@ -0,0 +1,35 @@
+      * Catalogo de mensagens compartilhado pelos programas de validacao.
+      * Cada entrada e chaveada por um numero de mensagem (MSG-NUMBER),
+      * que corresponde ao RTN-CODE do programa que a utiliza.
+       01 MSG-CATALOG-DATA.
+           05 FILLER PIC 9(04) VALUE 0001.
+           05 FILLER PIC X(60)
+               VALUE 'Nome com tamanho menor que o minimo.'.
+           05 FILLER PIC X(60)
+               VALUE 'PROG0002: String com tamanho menor que o minimo.'.
+           05 FILLER PIC 9(04) VALUE 0002.
+           05 FILLER PIC X(60)
+               VALUE 'Nome ja cadastrado no arquivo mestre.'.
+           05 FILLER PIC X(60)
+               VALUE 'PROG0002: Nome duplicado no arquivo mestre.'.
+           05 FILLER PIC 9(04) VALUE 0003.
+           05 FILLER PIC X(60)
+               VALUE 'Nome em branco.'.
+           05 FILLER PIC X(60)
+               VALUE 'PROG0002: Campo nome preenchido com espacos.'.
+           05 FILLER PIC 9(04) VALUE 0004.
+           05 FILLER PIC X(60)
+               VALUE 'Nome nao pode ser somente numerico.'.
+           05 FILLER PIC X(60)
+               VALUE 'PROG0002: Campo nome contem apenas digitos.'.
+           05 FILLER PIC 9(04) VALUE 0005.
+           05 FILLER PIC X(60)
+               VALUE 'Nome contem caractere especial nao permitido.'.
+           05 FILLER PIC X(60)
+               VALUE 'PROG0002: Caractere fora do conjunto permitido.'.
+
+       01 MSG-CATALOG REDEFINES MSG-CATALOG-DATA.
+           05 MSG-ENTRY OCCURS 5 TIMES INDEXED BY MSG-IDX.
+               10 MSG-NUMBER      PIC 9(04).
+               10 MSG-TEXT        PIC X(60).
+               10 MSG-EXP-TEXT    PIC X(60).
