@@ -0,0 +1,13 @@
+      * Book para o programa PROG0003.cbl
+       01 PROG0003-BOOK.
+           03 PROG0003-REQUEST.
+               05 PROG0003-ID PIC 9(08).
+               05 PROG0003-NAME PIC X(10).
+               05 PROG0003-RESTART-FLAG PIC X(01).
+                   88 PROG0003-IS-RESTART VALUE 'Y'.
+               05 PROG0003-COUNTRY-COUNT PIC 9(02).
+               05 PROG0003-COUNTRY-TABLE
+                       OCCURS 0 TO 20 TIMES
+                       DEPENDING ON PROG0003-COUNTRY-COUNT
+                       INDEXED BY PROG0003-COUNTRY-IDX.
+                   10 PROG0003-COUNTRY-CODE PIC X(02).
