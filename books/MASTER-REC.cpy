@@ -0,0 +1,7 @@
+      * Book para o arquivo mestre de nomes validados (MASTER-FILE)
+       01 MASTER-RECORD.
+           05 MASTER-ID               PIC 9(08).
+           05 MASTER-NAME             PIC X(10).
+           05 MASTER-NAME-SIZE        PIC 9(04).
+           05 MASTER-STATUS           PIC X(01).
+               88 MASTER-STATUS-ACCEPTED VALUE 'A'.
