@@ -0,0 +1,7 @@
+      * Book para o arquivo de sequencia de IDs entre execucoes
+      * (IDSEQFIL). Persiste o ultimo PROG0001-ID emitido para que a
+      * numeracao continue de um dia para o outro sem colidir com
+      * registros ja gravados em MASTER-FILE/AUDIT-FILE, que sao
+      * cumulativos entre execucoes (ver req016/"review fixes").
+       01 IDSEQ-RECORD.
+           05 IDSEQ-LAST-ID           PIC 9(08).
