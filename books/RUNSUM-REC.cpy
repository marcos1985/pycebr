@@ -0,0 +1,9 @@
+      * Book para o arquivo de resumo da execucao batch (RUNSUMF).
+      * Gravado pelo PROG0001 ao final da janela e lido pelo PROG0004
+      * na reconciliacao: MASTFILE e cumulativo entre execucoes (nao
+      * pode ser recontado a cada dia), entao os totais desta execucao
+      * precisam vir daqui, nao de uma varredura do arquivo mestre.
+       01 RUNSUM-RECORD.
+           05 RUNSUM-TOTAL-READ       PIC 9(07).
+           05 RUNSUM-TOTAL-ACCEPTED   PIC 9(07).
+           05 RUNSUM-TOTAL-REJECTED   PIC 9(07).
