@@ -1,11 +1,17 @@
       * Book para o programa PROG0002.cbl
        01 PROG0002-BOOK.
            03 PROG0002-REQUEST.
+               05 PROG0002-ID PIC 9(08).
                05 PROG0002-NAME PIC X(10).
+           03 PROG0002-PARM.
+               05 PROG0002-MIN-LENGTH     PIC 9(04).
+               05 PROG0002-DUP-FOUND      PIC X(01).
+                   88 PROG0002-IS-DUPLICATE VALUE 'Y'.
            03 PROG0002-CONTROL.
                05 PROG0002-RTN-CODE       PIC 9(04).
                05 PROG0002-MSG            PIC X(255).
                05 PROG0002-EXP-MSG        PIC X(255).
            03 PROG0002-RESPONSE.
                05 PROG0002-NAME-SIZE      PIC 9(04).
+               05 PROG0002-STATUS-DESC    PIC X(20).
                  
\ No newline at end of file
