@@ -0,0 +1,10 @@
+      * Book para o arquivo de checkpoint do batch (CHKPTFIL)
+      * Carrega tambem os totais acumulados ate o ultimo checkpoint,
+      * para que um restart retome a contagem de controle (ver
+      * PROC-PRINT-TOTALS/RUNSUMF) de onde a execucao anterior parou,
+      * em vez de recomecar do zero so com os registros desta execucao.
+       01 CHKPT-RECORD.
+           05 CHKPT-LAST-ID           PIC 9(08).
+           05 CHKPT-TOTAL-READ        PIC 9(07).
+           05 CHKPT-TOTAL-ACCEPTED    PIC 9(07).
+           05 CHKPT-TOTAL-REJECTED    PIC 9(07).
