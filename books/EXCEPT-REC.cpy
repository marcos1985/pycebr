@@ -0,0 +1,8 @@
+      * Book para o arquivo de excecoes (EXCEPTION-FILE)
+       01 EXCEPTION-RECORD.
+           05 EXCEPT-ID               PIC 9(08).
+           05 EXCEPT-NAME             PIC X(10).
+           05 EXCEPT-RTN-CODE         PIC 9(04).
+           05 EXCEPT-MSG              PIC X(255).
+           05 EXCEPT-EXP-MSG          PIC X(255).
+           05 EXCEPT-STATUS-DESC      PIC X(20).
