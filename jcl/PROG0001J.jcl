@@ -0,0 +1,57 @@
+//PROG0001J JOB (ACCT),'VALIDACAO NOMES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB STREAM DE VALIDACAO/FORMATACAO DE NOMES
+//*   STEP010  PROG0001 - driver batch: le NAMEIN, chama PROG0002/
+//*                        PROG0003, grava MASTFILE, EXCPFILE,
+//*                        AUDTFILE, JSONOUT, CHKPTFIL e PERFLOG
+//*   STEP020  EXCPRPT  - relatorio de excecoes (copia EXCPFILE)
+//*   STEP030  PROG0004 - reconciliacao de fim de dia
+//*
+//* RESTART: em caso de abend no STEP010, resubmeter o job com
+//*   RESTART=STEP010 e PARM da STEP010 alterado para
+//*   'RESTART=Y' para retomar a partir do ultimo checkpoint
+//*   gravado em CHKPTFIL (ver req 008). EXCPFILE/IDSEQFIL/JSONOUT
+//*   usam DISP=MOD/SHR (nao NEW) justamente para sobreviver a esse
+//*   restart sem perder o que ja foi gravado nem colidir na
+//*   realocacao do dataset. AUDTFILE/PERFLOG ja eram DISP=MOD (sao
+//*   trilhas permanentes entre execucoes, nao so entre restarts).
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROG0001,PARM='RESTART=N'
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//NAMEIN   DD DISP=SHR,DSN=PROD.BATCH.NAMES.INPUT
+//MASTFILE DD DISP=SHR,DSN=PROD.BATCH.NAMES.MASTER
+//EXCPFILE DD DISP=MOD,DSN=PROD.BATCH.NAMES.EXCEPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=552)
+//AUDTFILE DD DISP=MOD,DSN=PROD.BATCH.NAMES.AUDIT,
+//             DCB=(RECFM=FB,LRECL=51)
+//JSONOUT  DD DISP=MOD,DSN=PROD.BATCH.NAMES.JSON,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=255)
+//CHKPTFIL DD DISP=SHR,DSN=PROD.BATCH.NAMES.CHECKPT
+//IDSEQFIL DD DISP=SHR,DSN=PROD.BATCH.NAMES.IDSEQ
+//PERFLOG  DD DISP=MOD,DSN=PROD.BATCH.NAMES.PERFLOG,
+//             DCB=(RECFM=FB,LRECL=80)
+//RUNSUMF  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.NAMES.RUNSUM,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=21)
+//SYSOUT   DD SYSOUT=*
+//*
+//* Relatorio de excecoes so roda se STEP010 nao abendar (RC<8).
+//* Um RC=4 (rejeicoes encontradas) ainda produz o relatorio.
+//STEP020  EXEC PGM=IEBGENER,COND=(8,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DISP=SHR,DSN=PROD.BATCH.NAMES.EXCEPT
+//SYSUT2   DD SYSOUT=*
+//*
+//* Reconciliacao de fim de dia so roda se STEP010 terminou normal.
+//STEP030  EXEC PGM=PROG0004,COND=(8,GE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//NAMEIN   DD DISP=SHR,DSN=PROD.BATCH.NAMES.INPUT
+//EXCPFILE DD DISP=SHR,DSN=PROD.BATCH.NAMES.EXCEPT
+//RUNSUMF  DD DISP=SHR,DSN=PROD.BATCH.NAMES.RUNSUM
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
