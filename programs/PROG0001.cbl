@@ -1,61 +1,599 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG0001.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INPUT ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEIN-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "MASTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT OPTIONAL PROC-CTL-FILE ASSIGN TO "PROCCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROC-CTL-STATUS.
+
+           SELECT OPTIONAL PERF-LOG ASSIGN TO "PERFLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERFLOG-STATUS.
+
+           SELECT RUNSUM-FILE ASSIGN TO "RUNSUMF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSUM-STATUS.
+
+           SELECT OPTIONAL ID-SEQ-FILE ASSIGN TO "IDSEQFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IDSEQ-STATUS.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+       FD  NAME-INPUT.
+       01 NAME-INPUT-RECORD.
+           05 NAME-INPUT-NAME PIC X(10).
+           05 NAME-INPUT-COUNTRIES.
+               10 NAME-INPUT-COUNTRY OCCURS 5 TIMES PIC X(02).
+
+       FD  MASTER-FILE.
+       COPY 'books/MASTER-REC.cpy'.
+
+       FD  EXCEPTION-FILE.
+       COPY 'books/EXCEPT-REC.cpy'.
+
+       FD  AUDIT-FILE.
+       COPY 'books/AUDIT-REC.cpy'.
+
+       FD  PARM-FILE.
+       01 PARM-FILE-RECORD PIC X(04).
+
+       FD  CHKPT-FILE.
+       COPY 'books/CHKPT-REC.cpy'.
+
+       FD  PROC-CTL-FILE.
+       01 PROC-CTL-RECORD.
+           05 PCF-PROG0002-NAME PIC X(08).
+           05 PCF-PROG0003-NAME PIC X(08).
+
+       FD  PERF-LOG.
+       01 PERF-LOG-RECORD PIC X(80).
+
+       FD  RUNSUM-FILE.
+       COPY 'books/RUNSUM-REC.cpy'.
+
+       FD  ID-SEQ-FILE.
+       COPY 'books/IDSEQ-REC.cpy'.
+
        WORKING-STORAGE SECTION.
-       
+
+       01 WS-NAMEIN-STATUS PIC XX.
+       01 WS-MASTER-STATUS PIC XX.
+       01 WS-EXCEPT-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-PARM-STATUS PIC XX.
+       01 WS-CHKPT-STATUS PIC XX.
+       01 WS-PROC-CTL-STATUS PIC XX.
+       01 WS-PERFLOG-STATUS PIC XX.
+       01 WS-RUNSUM-STATUS PIC XX.
+       01 WS-IDSEQ-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 END-OF-NAME-INPUT VALUE 'Y'.
+       01 WS-MIN-NAME-LENGTH PIC 9(04) VALUE 10.
+
+       01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+           88 WS-IS-RESTART VALUE 'Y'.
+       01 WS-SKIP-SWITCH PIC X VALUE 'N'.
+           88 WS-IS-SKIPPING VALUE 'Y'.
+       01 WS-CHECKPOINT-ID PIC 9(08) VALUE 0.
+      * Checkpoint a cada registro: um intervalo maior deixa uma
+      * janela de registros ja gravados em MASTER-FILE mas ainda
+      * sem checkpoint, que um restart reprocessaria e o
+      * PROC-LOOKUP-MASTER-DUP rejeitaria como falso duplicado.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 1.
+       01 WS-CHECKPOINT-COUNTER PIC 9(04) VALUE 0.
+
+       01 WS-TOTALS.
+           05 WS-TOTAL-READ           PIC 9(07) VALUE 0.
+           05 WS-TOTAL-ACCEPTED       PIC 9(07) VALUE 0.
+           05 WS-TOTAL-REJECTED       PIC 9(07) VALUE 0.
+           05 WS-RTN-CODE-COUNT OCCURS 10 TIMES PIC 9(07) VALUE 0.
+       01 WS-TOTALS-IDX PIC 9(04) VALUE 0.
+       01 WS-DISPLAY-RTN-CODE PIC 9(04) VALUE 0.
+       01 WS-COUNTRY-SRC-IDX PIC 9(04) VALUE 0.
+       01 WS-NEXT-ID PIC 9(08) VALUE 0.
+       01 WS-CALL-FAILURE-SWITCH PIC X VALUE 'N'.
+           88 WS-HAD-CALL-FAILURE VALUE 'Y'.
+
+       01 WS-START-TIMESTAMP PIC X(21) VALUE SPACES.
+       01 WS-END-TIMESTAMP PIC X(21) VALUE SPACES.
+       01 WS-START-SECONDS PIC 9(07) VALUE 0.
+       01 WS-END-SECONDS PIC 9(07) VALUE 0.
+       01 WS-ELAPSED-SECONDS PIC S9(07) VALUE 0.
+       01 WS-THROUGHPUT PIC 9(07)V99 VALUE 0.
+
+       COPY 'books/PROG0001.cpy'.
+
        LOCAL-STORAGE SECTION.
 
        COPY 'books/PROG0002.cpy'.
        COPY 'books/PROG0003.cpy'.
-           
+       COPY 'books/PROCESS-CONTROL.cpy'.
+
        LINKAGE SECTION.
 
-       COPY 'books/PROG0001.cpy'.
-       
-       PROCEDURE DIVISION USING PROG0001-BOOK.
-           
-           DISPLAY "PROG0001-NAME: " PROG0001-NAME
-           DISPLAY "PROG0001-TESTE: " PROG0001-TESTE
-           DISPLAY "PROG0001-RTN-CODE: " PROG0001-RTN-CODE
-           PERFORM PROC-MAIN.
-       
+       01 PROG0001-PARM PIC X(20).
+
+       PROCEDURE DIVISION USING PROG0001-PARM.
+
+           PERFORM PROC-BATCH-DRIVER.
+
+       PROC-BATCH-DRIVER.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP
+
+           PERFORM PROC-LOAD-PARMS
+
+           OPEN INPUT NAME-INPUT
+           IF WS-NAMEIN-STATUS NOT = '00'
+               DISPLAY "PROG0001: falha ao abrir NAMEIN - STATUS "
+                   WS-NAMEIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY "PROG0001: falha ao abrir MASTFILE - STATUS "
+                   WS-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      * EXCPFILE fica DISP=MOD na JCL (como AUDTFILE/PERFLOG): um
+      * restart precisa continuar acrescentando ao arquivo desta
+      * execucao (OPEN EXTEND), nao recria-lo (OPEN OUTPUT apagaria
+      * as excecoes ja gravadas antes do checkpoint). Uma execucao
+      * nova de verdade ainda abre em OUTPUT e comeca o arquivo vazio.
+           IF WS-IS-RESTART
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-EXCEPT-STATUS NOT = '00'
+               DISPLAY "PROG0001: falha ao abrir EXCPFILE - STATUS "
+                   WS-EXCEPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      * AUDTFILE e a trilha de auditoria permanente do req 003 (DISP=
+      * MOD na JCL, sem CATLG,DELETE): nao pode ser truncada nem entre
+      * dias nem num restart. Sempre abre em EXTEND; OPTIONAL cobre so
+      * a primeiríssima execucao, quando o dataset ainda nao existe
+      * (STATUS 05 = arquivo criado agora pelo proprio OPEN).
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00' AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY "PROG0001: falha ao abrir AUDTFILE - STATUS "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-IS-RESTART AND WS-CHECKPOINT-ID NOT = 0
+               SET WS-IS-SKIPPING TO TRUE
+           END-IF
+
+           PERFORM UNTIL END-OF-NAME-INPUT
+               READ NAME-INPUT
+                   AT END
+                       SET END-OF-NAME-INPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NEXT-ID
+                       MOVE WS-NEXT-ID TO PROG0001-ID
+                       MOVE NAME-INPUT-NAME TO PROG0001-NAME
+                       IF WS-IS-SKIPPING
+                           IF PROG0001-ID = WS-CHECKPOINT-ID
+                               MOVE 'N' TO WS-SKIP-SWITCH
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-TOTAL-READ
+                           PERFORM PROC-MAIN
+                           PERFORM PROC-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE NAME-INPUT
+           CLOSE MASTER-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+
+           PERFORM PROC-PRINT-TOTALS
+
+           PERFORM PROC-WRITE-RUNSUM
+
+           PERFORM PROC-WRITE-IDSEQ
+
+           PERFORM PROC-LOG-PERFORMANCE
+
+           PERFORM PROC-END-PROG.
+
+       PROC-LOAD-PARMS.
+
+           IF PROG0001-PARM (1:8) = 'RESTART='
+               IF PROG0001-PARM (9:1) = 'Y'
+                   SET WS-IS-RESTART TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-IS-RESTART
+               OPEN INPUT CHKPT-FILE
+               IF WS-CHKPT-STATUS = '00'
+                   READ CHKPT-FILE
+                       NOT AT END
+                           MOVE CHKPT-LAST-ID TO WS-CHECKPOINT-ID
+                           MOVE CHKPT-TOTAL-READ TO WS-TOTAL-READ
+                           MOVE CHKPT-TOTAL-ACCEPTED
+                               TO WS-TOTAL-ACCEPTED
+                           MOVE CHKPT-TOTAL-REJECTED
+                               TO WS-TOTAL-REJECTED
+                   END-READ
+                   CLOSE CHKPT-FILE
+               END-IF
+           END-IF
+
+      * IDSEQFIL guarda o ultimo PROG0001-ID emitido em qualquer
+      * execucao anterior (nao so num restart), para que a numeracao
+      * nunca reinicie em 1 num novo dia e colida com MASTER-FILE/
+      * AUDIT-FILE, que sao cumulativos. So e reescrito num fim de
+      * execucao bem-sucedido (PROC-WRITE-IDSEQ), entao uma execucao
+      * abortada e reiniciada volta a semear o mesmo valor de antes
+      * e reproduz os mesmos IDs ja gravados, sem furos nem colisoes.
+           OPEN INPUT ID-SEQ-FILE
+           IF WS-IDSEQ-STATUS = '00'
+               READ ID-SEQ-FILE
+                   NOT AT END
+                       MOVE IDSEQ-LAST-ID TO WS-NEXT-ID
+               END-READ
+               CLOSE ID-SEQ-FILE
+           END-IF
+
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-FILE-RECORD TO WS-MIN-NAME-LENGTH
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+
+           OPEN INPUT PROC-CTL-FILE
+
+           IF WS-PROC-CTL-STATUS = '00'
+               READ PROC-CTL-FILE
+                   NOT AT END
+                       MOVE PCF-PROG0002-NAME TO PC-PROG0002-NAME
+                       MOVE PCF-PROG0003-NAME TO PC-PROG0003-NAME
+               END-READ
+               CLOSE PROC-CTL-FILE
+           END-IF.
+
+       PROC-CHECKPOINT.
+
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               MOVE PROG0001-ID       TO CHKPT-LAST-ID
+               MOVE WS-TOTAL-READ     TO CHKPT-TOTAL-READ
+               MOVE WS-TOTAL-ACCEPTED TO CHKPT-TOTAL-ACCEPTED
+               MOVE WS-TOTAL-REJECTED TO CHKPT-TOTAL-REJECTED
+               OPEN OUTPUT CHKPT-FILE
+               WRITE CHKPT-RECORD
+               CLOSE CHKPT-FILE
+               MOVE 0 TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
        PROC-MAIN.
-      
-      * Mostra no console um texto   
-           PERFORM PROC-CALL-PROG0003
 
-      * Retorna do tamanho de uma string   
+      * Retorna do tamanho de uma string
            PERFORM PROC-CALL-PROG0002
-      
-      * Termina o programa      
-           PERFORM PROC-END-PROG.
+
+      * JSONOUT e um arquivo de interface para um sistema downstream
+      * (req004): so alimenta com nomes que passaram na edicao do
+      * PROG0002, senao o feed fica poluido com nomes rejeitados.
+           IF PROG0002-RTN-CODE = 0
+               PERFORM PROC-CALL-PROG0003
+           END-IF.
 
        PROC-CALL-PROG0003.
 
            INITIALIZE PROG0003-BOOK
 
+           MOVE PROG0001-ID    TO PROG0003-ID
            MOVE PROG0001-NAME  TO PROG0003-NAME
-           CALL 'PROG0003' USING PROG0003-BOOK.
+      * Avisa o PROG0003 se esta execucao e um restart: JSONOUT agora
+      * e DISP=MOD na JCL (sobrevive a um abend), entao no primeiro
+      * CALL desta execucao o PROG0003 deve abrir em EXTEND (nao
+      * OUTPUT) para nao apagar os registros ja gravados antes do
+      * checkpoint (ver comentario da EXCPFILE acima).
+           IF WS-IS-RESTART
+               SET PROG0003-IS-RESTART TO TRUE
+           END-IF
+           PERFORM PROC-BUILD-COUNTRY-TABLE
+
+           CALL PC-PROG0003-NAME USING PROG0003-BOOK
+               ON EXCEPTION
+                   MOVE 9 TO PROG0001-RTN-CODE
+                   SET WS-HAD-CALL-FAILURE TO TRUE
+                   DISPLAY "PROG0001: falha ao chamar modulo "
+                       PC-PROG0003-NAME
+                   MOVE PC-PROG0003-NAME TO AUDIT-PROGRAM
+                   MOVE PROG0001-ID      TO AUDIT-ID
+                   MOVE PROG0001-NAME    TO AUDIT-NAME
+                   MOVE 9                TO AUDIT-RTN-CODE
+                   PERFORM PROC-WRITE-AUDIT
+               NOT ON EXCEPTION
+                   MOVE PC-PROG0003-NAME TO AUDIT-PROGRAM
+                   MOVE PROG0001-ID    TO AUDIT-ID
+                   MOVE PROG0001-NAME  TO AUDIT-NAME
+                   MOVE 0              TO AUDIT-RTN-CODE
+                   PERFORM PROC-WRITE-AUDIT
+           END-CALL.
+
+       PROC-BUILD-COUNTRY-TABLE.
+
+           MOVE 0 TO PROG0003-COUNTRY-COUNT
+
+           PERFORM VARYING WS-COUNTRY-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-COUNTRY-SRC-IDX > 5
+               IF NAME-INPUT-COUNTRY (WS-COUNTRY-SRC-IDX) NOT = SPACES
+                   ADD 1 TO PROG0003-COUNTRY-COUNT
+                   MOVE NAME-INPUT-COUNTRY (WS-COUNTRY-SRC-IDX)
+                       TO PROG0003-COUNTRY-CODE (PROG0003-COUNTRY-COUNT)
+               END-IF
+           END-PERFORM.
+
+       PROC-LOOKUP-MASTER-DUP.
+
+           MOVE 'N' TO PROG0002-DUP-FOUND
+           MOVE PROG0001-NAME TO MASTER-NAME
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO PROG0002-DUP-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO PROG0002-DUP-FOUND
+           END-READ.
 
        PROC-CALL-PROG0002.
-       
+
            INITIALIZE PROG0002-BOOK
-           
-           MOVE PROG0001-NAME TO PROG0002-NAME
-           
-           CALL 'PROG0002' USING PROG0002-BOOK
 
-           IF PROG0002-RTN-CODE <> 0 THEN 
-               MOVE 1                   TO PROG0001-RTN-CODE
-               MOVE PROG0002-MSG        TO PROG0001-MSG
-               MOVE PROG0002-EXP-MSG    TO PROG0001-EXP-MSG
-               PERFORM PROC-END-PROG
+           MOVE PROG0001-ID        TO PROG0002-ID
+           MOVE PROG0001-NAME      TO PROG0002-NAME
+           MOVE WS-MIN-NAME-LENGTH TO PROG0002-MIN-LENGTH
+           PERFORM PROC-LOOKUP-MASTER-DUP
+
+           CALL PC-PROG0002-NAME USING PROG0002-BOOK
+               ON EXCEPTION
+                   MOVE 8 TO PROG0001-RTN-CODE
+                   MOVE 8 TO PROG0002-RTN-CODE
+                   SET WS-HAD-CALL-FAILURE TO TRUE
+                   DISPLAY "PROG0001: falha ao chamar modulo "
+                       PC-PROG0002-NAME
+                   MOVE PC-PROG0002-NAME TO AUDIT-PROGRAM
+                   MOVE PROG0002-ID      TO AUDIT-ID
+                   MOVE PROG0002-NAME    TO AUDIT-NAME
+                   MOVE 8                TO AUDIT-RTN-CODE
+                   PERFORM PROC-WRITE-AUDIT
+
+      * Modulo nao encontrado tambem e um reject: sem isto o registro
+      * some do relatorio de excecoes (req 002) e da quebra de totais
+      * (req 007), so sobrando um DISPLAY transitorio e uma linha de
+      * auditoria com o codigo puro.
+                   MOVE "PROG0002: modulo nao encontrado na load"
+                       TO PROG0002-MSG
+                   MOVE "library."
+                       TO PROG0002-EXP-MSG
+                   MOVE "REJECTED-CALLFAIL"  TO PROG0002-STATUS-DESC
+                   MOVE PROG0002-MSG         TO PROG0001-MSG
+                   MOVE PROG0002-EXP-MSG     TO PROG0001-EXP-MSG
+                   ADD 1 TO WS-RTN-CODE-COUNT (PROG0002-RTN-CODE + 1)
+                   ADD 1 TO WS-TOTAL-REJECTED
+                   PERFORM PROC-WRITE-EXCEPTION
+               NOT ON EXCEPTION
+                   MOVE PC-PROG0002-NAME   TO AUDIT-PROGRAM
+                   MOVE PROG0002-ID        TO AUDIT-ID
+                   MOVE PROG0002-NAME      TO AUDIT-NAME
+                   MOVE PROG0002-RTN-CODE  TO AUDIT-RTN-CODE
+                   PERFORM PROC-WRITE-AUDIT
+
+                   ADD 1 TO WS-RTN-CODE-COUNT (PROG0002-RTN-CODE + 1)
+
+                   IF PROG0002-RTN-CODE <> 0 THEN
+                       MOVE 1                TO PROG0001-RTN-CODE
+                       MOVE PROG0002-MSG     TO PROG0001-MSG
+                       MOVE PROG0002-EXP-MSG TO PROG0001-EXP-MSG
+                       ADD 1 TO WS-TOTAL-REJECTED
+                       PERFORM PROC-WRITE-EXCEPTION
+                   ELSE
+                       DISPLAY "PROG0002-NAME SIZE " PROG0002-NAME-SIZE
+                       DISPLAY "PROG0002-STATUS-DESC "
+                           PROG0002-STATUS-DESC
+                       ADD 1 TO WS-TOTAL-ACCEPTED
+                       PERFORM PROC-WRITE-MASTER
+                   END-IF
+           END-CALL.
+
+       PROC-WRITE-AUDIT.
+
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           WRITE AUDIT-RECORD.
+
+       PROC-WRITE-EXCEPTION.
+
+           MOVE PROG0002-ID              TO EXCEPT-ID
+           MOVE PROG0002-NAME            TO EXCEPT-NAME
+           MOVE PROG0002-RTN-CODE        TO EXCEPT-RTN-CODE
+           MOVE PROG0002-MSG             TO EXCEPT-MSG
+           MOVE PROG0002-EXP-MSG         TO EXCEPT-EXP-MSG
+           MOVE PROG0002-STATUS-DESC     TO EXCEPT-STATUS-DESC
+
+           WRITE EXCEPTION-RECORD.
+
+       PROC-WRITE-MASTER.
+
+           MOVE PROG0002-ID           TO MASTER-ID
+           MOVE PROG0002-NAME         TO MASTER-NAME
+           MOVE PROG0002-NAME-SIZE    TO MASTER-NAME-SIZE
+           MOVE 'A'                   TO MASTER-STATUS
+
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "PROG0001: nome duplicado no mestre: "
+                       PROG0002-NAME
+           END-WRITE.
+
+       PROC-PRINT-TOTALS.
+
+           DISPLAY "================================================="
+           DISPLAY "RELATORIO DE TOTAIS DE CONTROLE - PROG0001"
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-READ
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-ACCEPTED
+           DISPLAY "REGISTROS REJEITADOS: " WS-TOTAL-REJECTED
+           DISPLAY "TOTAIS POR PROG0002-RTN-CODE:"
+
+           PERFORM VARYING WS-TOTALS-IDX FROM 1 BY 1
+                   UNTIL WS-TOTALS-IDX > 10
+               IF WS-RTN-CODE-COUNT (WS-TOTALS-IDX) > 0
+                   COMPUTE WS-DISPLAY-RTN-CODE = WS-TOTALS-IDX - 1
+                   DISPLAY "  RTN-CODE " WS-DISPLAY-RTN-CODE " : "
+                       WS-RTN-CODE-COUNT (WS-TOTALS-IDX)
+               END-IF
+           END-PERFORM
+
+           DISPLAY "=================================================".
+
+       PROC-WRITE-RUNSUM.
+
+           MOVE WS-TOTAL-READ     TO RUNSUM-TOTAL-READ
+           MOVE WS-TOTAL-ACCEPTED TO RUNSUM-TOTAL-ACCEPTED
+           MOVE WS-TOTAL-REJECTED TO RUNSUM-TOTAL-REJECTED
+
+           OPEN OUTPUT RUNSUM-FILE
+           IF WS-RUNSUM-STATUS NOT = '00'
+               DISPLAY "PROG0001: falha ao abrir RUNSUMF - STATUS "
+                   WS-RUNSUM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE RUNSUM-RECORD
+           CLOSE RUNSUM-FILE.
+
+       PROC-WRITE-IDSEQ.
+
+           MOVE WS-NEXT-ID TO IDSEQ-LAST-ID
+
+           OPEN OUTPUT ID-SEQ-FILE
+           IF WS-IDSEQ-STATUS NOT = '00'
+               DISPLAY "PROG0001: falha ao abrir IDSEQFIL - STATUS "
+                   WS-IDSEQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF
+           WRITE IDSEQ-RECORD
+           CLOSE ID-SEQ-FILE.
 
-           DISPLAY "PROG0002-NAME SIZE " PROG0002-NAME-SIZE.
+       PROC-LOG-PERFORMANCE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+
+           COMPUTE WS-START-SECONDS =
+               FUNCTION NUMVAL (WS-START-TIMESTAMP (9:2)) * 3600
+               + FUNCTION NUMVAL (WS-START-TIMESTAMP (11:2)) * 60
+               + FUNCTION NUMVAL (WS-START-TIMESTAMP (13:2))
+
+           COMPUTE WS-END-SECONDS =
+               FUNCTION NUMVAL (WS-END-TIMESTAMP (9:2)) * 3600
+               + FUNCTION NUMVAL (WS-END-TIMESTAMP (11:2)) * 60
+               + FUNCTION NUMVAL (WS-END-TIMESTAMP (13:2))
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-END-SECONDS - WS-START-SECONDS
+
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT ROUNDED =
+                   WS-TOTAL-READ / WS-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-TOTAL-READ TO WS-THROUGHPUT
+           END-IF
+
+      * PERFLOG acumula entre execucoes para permitir enxergar
+      * tendencia de throughput (req 018; DISP=MOD na JCL). OPEN
+      * EXTEND preserva o historico; OPTIONAL cobre so a
+      * primeiríssima execucao (STATUS 05 = arquivo criado agora).
+           OPEN EXTEND PERF-LOG
+           IF WS-PERFLOG-STATUS NOT = '00'
+                   AND WS-PERFLOG-STATUS NOT = '05'
+               DISPLAY "PROG0001: falha ao abrir PERFLOG - STATUS "
+                   WS-PERFLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           STRING "PROG0001 INICIO=" DELIMITED BY SIZE
+                  WS-START-TIMESTAMP (1:14) DELIMITED BY SIZE
+                  " FIM=" DELIMITED BY SIZE
+                  WS-END-TIMESTAMP (1:14) DELIMITED BY SIZE
+                  INTO PERF-LOG-RECORD
+           WRITE PERF-LOG-RECORD
+
+           STRING "SEGUNDOS=" DELIMITED BY SIZE
+                  WS-ELAPSED-SECONDS DELIMITED BY SIZE
+                  " LIDOS=" DELIMITED BY SIZE
+                  WS-TOTAL-READ DELIMITED BY SIZE
+                  " REG-SEG=" DELIMITED BY SIZE
+                  WS-THROUGHPUT DELIMITED BY SIZE
+                  INTO PERF-LOG-RECORD
+           WRITE PERF-LOG-RECORD
+
+           CLOSE PERF-LOG.
 
        PROC-END-PROG.
 
+           IF WS-HAD-CALL-FAILURE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-TOTAL-REJECTED > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
            STOP RUN.
