@@ -1,18 +1,109 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG0003.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JSON-OUTPUT ASSIGN TO "JSONOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-STATUS.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+       FD  JSON-OUTPUT.
+       01 JSON-OUTPUT-RECORD PIC X(255).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-JSON-STATUS PIC XX.
+       01 WS-FIRST-CALL PIC X VALUE 'Y'.
+           88 WS-IS-FIRST-CALL VALUE 'Y'.
+
+       01 WS-COUNTRY-LIST PIC X(120) VALUE SPACES.
+       01 WS-COUNTRY-IDX PIC 9(04) VALUE 0.
+
+      * PROG0003-ID e PIC 9(08) DISPLAY (zero-padded, usado como chave
+      * nos outros arquivos). Um numero JSON com zeros a esquerda e
+      * invalido (RFC 8259), entao para o JSON ele e reformatado aqui
+      * com zero-suppression antes de entrar na STRING.
+       01 WS-JSON-ID PIC Z(7)9.
+
        LINKAGE SECTION.
        COPY 'books/PROG0003.cpy'.
 
        PROCEDURE DIVISION USING PROG0003-BOOK.
-      *    DISPLAY "PROG0003-NAME: " PROG0003-NAME
 
-           DISPLAY "{"
-           DISPLAY    '"nome": "Teste 123",'
-           DISPLAY    '"paises": ["P1", "P2"]'
-           DISPLAY "}".  
+           IF WS-IS-FIRST-CALL
+      * JSONOUT agora e DISP=MOD na JCL (sobrevive a abend/restart do
+      * STEP010): num restart de verdade, o primeiro CALL desta
+      * execucao ainda precisa acrescentar ao que ja foi gravado antes
+      * do checkpoint, nao recomecar o arquivo do zero.
+               IF PROG0003-IS-RESTART
+                   OPEN EXTEND JSON-OUTPUT
+               ELSE
+                   OPEN OUTPUT JSON-OUTPUT
+               END-IF
+               MOVE 'N' TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND JSON-OUTPUT
+           END-IF
+
+           PERFORM PROC-WRITE-JSON
+
+           CLOSE JSON-OUTPUT
            GOBACK.
+
+       PROC-WRITE-JSON.
+
+           MOVE "{" TO JSON-OUTPUT-RECORD
+           WRITE JSON-OUTPUT-RECORD
+
+           MOVE PROG0003-ID TO WS-JSON-ID
+
+           STRING '"id": ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  INTO JSON-OUTPUT-RECORD
+           WRITE JSON-OUTPUT-RECORD
+
+           STRING '"nome": "' DELIMITED BY SIZE
+                  FUNCTION TRIM(PROG0003-NAME) DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  INTO JSON-OUTPUT-RECORD
+           WRITE JSON-OUTPUT-RECORD
+
+           PERFORM PROC-BUILD-COUNTRY-LIST
+
+           STRING '"paises": [' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COUNTRY-LIST) DELIMITED BY SIZE
+                  ']' DELIMITED BY SIZE
+                  INTO JSON-OUTPUT-RECORD
+           WRITE JSON-OUTPUT-RECORD
+
+           MOVE "}" TO JSON-OUTPUT-RECORD
+           WRITE JSON-OUTPUT-RECORD.
+
+       PROC-BUILD-COUNTRY-LIST.
+
+           MOVE SPACES TO WS-COUNTRY-LIST
+
+           PERFORM VARYING WS-COUNTRY-IDX FROM 1 BY 1
+                   UNTIL WS-COUNTRY-IDX > PROG0003-COUNTRY-COUNT
+               IF WS-COUNTRY-IDX > 1
+                   STRING FUNCTION TRIM(WS-COUNTRY-LIST)
+                              DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          INTO WS-COUNTRY-LIST
+                   END-STRING
+               END-IF
+               STRING FUNCTION TRIM(WS-COUNTRY-LIST)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      PROG0003-COUNTRY-CODE (WS-COUNTRY-IDX)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      INTO WS-COUNTRY-LIST
+               END-STRING
+           END-PERFORM.
