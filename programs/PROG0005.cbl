@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG0005.
+
+      * Transacao online (CICS) de manutencao ad hoc: permite ao
+      * operador digitar um nome e ver na hora se ele passaria pela
+      * edicao do PROG0002, sem esperar a janela batch. Estilo
+      * conversacional simples (SEND/RECEIVE de texto), adequado a
+      * uma consulta avulsa de bancada.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-INPUT-AREA PIC X(10) VALUE SPACES.
+       01 WS-INPUT-LENGTH PIC S9(04) COMP VALUE 10.
+
+       01 WS-RESULT-LINE PIC X(80) VALUE SPACES.
+       01 WS-RESULT-LENGTH PIC S9(04) COMP VALUE 80.
+
+       COPY 'books/PROG0002.cpy'.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS SEND TEXT
+               FROM('DIGITE O NOME PARA VALIDACAO (10 POSICOES): ')
+               LENGTH(44)
+               ERASE
+           END-EXEC
+
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT-AREA)
+               LENGTH(WS-INPUT-LENGTH)
+           END-EXEC
+
+           PERFORM PROC-CALL-PROG0002
+
+           PERFORM PROC-SHOW-RESULT
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       PROC-CALL-PROG0002.
+
+      * PROG0002-DUP-FOUND fica 'N' (via INITIALIZE): esta consulta
+      * avulsa nao tem acesso ao MASTFILE, entao a edicao de
+      * duplicidade nao se aplica aqui, so na janela batch (PROG0001).
+           INITIALIZE PROG0002-BOOK
+           MOVE WS-INPUT-AREA      TO PROG0002-NAME
+           MOVE 10                 TO PROG0002-MIN-LENGTH
+
+           EXEC CICS LINK
+               PROGRAM('PROG0002')
+               COMMAREA(PROG0002-BOOK)
+               LENGTH(LENGTH OF PROG0002-BOOK)
+           END-EXEC.
+
+       PROC-SHOW-RESULT.
+
+           IF PROG0002-RTN-CODE = 0
+               STRING 'NOME ACEITO. TAMANHO: '  DELIMITED BY SIZE
+                      PROG0002-NAME-SIZE         DELIMITED BY SIZE
+                      INTO WS-RESULT-LINE
+           ELSE
+               STRING PROG0002-MSG (1:60) DELIMITED BY SIZE
+                      ' - '                      DELIMITED BY SIZE
+                      PROG0002-EXP-MSG (1:15)     DELIMITED BY SIZE
+                      INTO WS-RESULT-LINE
+           END-IF
+
+           EXEC CICS SEND TEXT
+               FROM(WS-RESULT-LINE)
+               LENGTH(WS-RESULT-LENGTH)
+               ERASE
+           END-EXEC.
