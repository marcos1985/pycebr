@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG0004.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INPUT ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEIN-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+      * MASTFILE nao entra mais aqui: e cumulativo entre execucoes
+      * (DISP=SHR, nunca truncado), entao uma contagem cheia do
+      * arquivo mestre nao reflete so os registros desta execucao.
+      * Os totais do dia vem do RUNSUMF, gravado pelo PROG0001.
+           SELECT RUNSUM-FILE ASSIGN TO "RUNSUMF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSUM-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NAME-INPUT.
+       01 NAME-INPUT-RECORD.
+           05 NAME-INPUT-NAME PIC X(10).
+           05 NAME-INPUT-COUNTRIES.
+               10 NAME-INPUT-COUNTRY OCCURS 5 TIMES PIC X(02).
+
+       FD  EXCEPTION-FILE.
+       COPY 'books/EXCEPT-REC.cpy'.
+
+       FD  RECON-REPORT.
+       01 RECON-REPORT-LINE PIC X(80).
+
+       FD  RUNSUM-FILE.
+       COPY 'books/RUNSUM-REC.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-NAMEIN-STATUS PIC XX.
+       01 WS-EXCEPT-STATUS PIC XX.
+       01 WS-RECON-STATUS PIC XX.
+       01 WS-RUNSUM-STATUS PIC XX.
+
+       01 WS-NAMEIN-EOF PIC X VALUE 'N'.
+           88 END-OF-NAMEIN VALUE 'Y'.
+       01 WS-EXCEPT-EOF PIC X VALUE 'N'.
+           88 END-OF-EXCEPT VALUE 'Y'.
+
+       01 WS-COUNTS.
+           05 WS-NAMEIN-COUNT         PIC 9(07) VALUE 0.
+           05 WS-MASTER-COUNT         PIC 9(07) VALUE 0.
+           05 WS-EXCEPT-COUNT         PIC 9(07) VALUE 0.
+           05 WS-EXPECTED-TOTAL       PIC 9(07) VALUE 0.
+
+       01 WS-BALANCED-SWITCH PIC X VALUE 'Y'.
+           88 WS-IS-BALANCED VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM PROC-COUNT-FILES
+           PERFORM PROC-CHECK-BALANCE
+           PERFORM PROC-WRITE-REPORT
+           PERFORM PROC-END-PROG.
+
+       PROC-COUNT-FILES.
+
+           OPEN INPUT NAME-INPUT
+           PERFORM UNTIL END-OF-NAMEIN
+               READ NAME-INPUT
+                   AT END
+                       SET END-OF-NAMEIN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NAMEIN-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE NAME-INPUT
+
+           OPEN INPUT RUNSUM-FILE
+           IF WS-RUNSUM-STATUS = '00'
+               READ RUNSUM-FILE
+                   NOT AT END
+                       MOVE RUNSUM-TOTAL-ACCEPTED TO WS-MASTER-COUNT
+               END-READ
+               CLOSE RUNSUM-FILE
+           END-IF
+
+           OPEN INPUT EXCEPTION-FILE
+           PERFORM UNTIL END-OF-EXCEPT
+               READ EXCEPTION-FILE
+                   AT END
+                       SET END-OF-EXCEPT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EXCEPT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE EXCEPTION-FILE.
+
+       PROC-CHECK-BALANCE.
+
+           COMPUTE WS-EXPECTED-TOTAL = WS-MASTER-COUNT + WS-EXCEPT-COUNT
+
+           IF WS-EXPECTED-TOTAL NOT = WS-NAMEIN-COUNT
+               MOVE 'N' TO WS-BALANCED-SWITCH
+           END-IF.
+
+       PROC-WRITE-REPORT.
+
+           OPEN OUTPUT RECON-REPORT
+
+           MOVE "====================================================="
+               TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE "RECONCILIACAO DE FIM DE DIA - PROG0004"
+               TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           STRING "REGISTROS EM NAMEIN...: " DELIMITED BY SIZE
+                  WS-NAMEIN-COUNT DELIMITED BY SIZE
+                  INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           STRING "ACEITOS NESTA EXECUCAO: " DELIMITED BY SIZE
+                  WS-MASTER-COUNT DELIMITED BY SIZE
+                  INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           STRING "REGISTROS EM EXCPFILE.: " DELIMITED BY SIZE
+                  WS-EXCEPT-COUNT DELIMITED BY SIZE
+                  INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           STRING "TOTAL ESPERADO (M + E): " DELIMITED BY SIZE
+                  WS-EXPECTED-TOTAL DELIMITED BY SIZE
+                  INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           IF WS-IS-BALANCED
+               MOVE "SITUACAO..............: BATIDO"
+                   TO RECON-REPORT-LINE
+           ELSE
+               MOVE "SITUACAO..............: DIVERGENTE - VER TOTAIS"
+                   TO RECON-REPORT-LINE
+           END-IF
+           WRITE RECON-REPORT-LINE
+
+           MOVE "====================================================="
+               TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           CLOSE RECON-REPORT.
+
+       PROC-END-PROG.
+
+           IF WS-IS-BALANCED
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
