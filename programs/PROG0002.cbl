@@ -1,29 +1,126 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG0002.
-       
+
        DATA DIVISION.
-       
+
        WORKING-STORAGE SECTION.
 
+       01 WS-TRIMMED-NAME PIC X(10) VALUE SPACES.
+       01 WS-CURRENT-CHAR PIC X(01) VALUE SPACE.
+       01 WS-CHAR-IDX PIC 9(04) VALUE 0.
+
+      * Vogais acentuadas/cedilha usadas em nomes em portugues (Jose,
+      * Andre, Claudia, Joao...); a classe ALPHABETIC desta compilacao
+      * so cobre A-Z/a-z, entao sem esta lista todo nome acentuado
+      * cairia como RTN-CODE 5 (caractere especial).
+       01 WS-ACCENT-CHARS PIC X(26) VALUE
+           X"C1C9CDD3DAC0C2CAD4C3D5C7DCE1E9EDF3FAE0E2EAF4E3F5E7FC".
+       01 WS-ACCENT-TALLY PIC 9(04) VALUE 0.
+
+       COPY 'books/MSGTAB.cpy'.
+
        LINKAGE SECTION.
 
        copy 'books/PROG0002.cpy'.
 
        PROCEDURE DIVISION USING PROG0002-BOOK.
 
-           DISPLAY "TESTE"
+           IF PROG0002-MIN-LENGTH = ZERO
+               MOVE 10 TO PROG0002-MIN-LENGTH
+           END-IF
+
+           MOVE FUNCTION TRIM(PROG0002-NAME) TO WS-TRIMMED-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PROG0002-NAME))
+                                  TO PROG0002-NAME-SIZE
+
+           MOVE 0 TO PROG0002-RTN-CODE
+
+           IF PROG0002-NAME-SIZE = 0
+               MOVE 3 TO PROG0002-RTN-CODE
+           END-IF
+
+           IF PROG0002-RTN-CODE = 0
+               IF WS-TRIMMED-NAME (1:PROG0002-NAME-SIZE) IS NUMERIC
+                   MOVE 4 TO PROG0002-RTN-CODE
+               END-IF
+           END-IF
+
+           IF PROG0002-RTN-CODE = 0
+               PERFORM PROC-CHECK-SPECIAL-CHARS
+           END-IF
+
+           IF PROG0002-RTN-CODE = 0
+               IF PROG0002-NAME-SIZE < PROG0002-MIN-LENGTH
+                   MOVE 1 TO PROG0002-RTN-CODE
+               END-IF
+           END-IF
 
-           MOVE FUNCTION LENGTH(PROG0002-NAME) TO PROG0002-NAME-SIZE
+           IF PROG0002-RTN-CODE = 0
+               PERFORM PROC-CHECK-DUPLICATE
+           END-IF
 
-           IF PROG0002-NAME-SIZE < 10 THEN
-               MOVE 1 TO  PROG0002-RTN-CODE
-               MOVE 'Nome com tamanho menor que 10 caracteres.'
-                                      TO PROG0002-MSG
-               MOVE 'PROG0002: String com tamanho menor que 10.'
-                                      TO PROG0002-EXP-MSG
-               GOBACK
+           IF PROG0002-RTN-CODE <> 0
+               PERFORM PROC-LOOKUP-MSG
            END-IF
 
-           MOVE 0 TO  PROG0002-RTN-CODE    
+           PERFORM PROC-SET-STATUS-DESC
+
            GOBACK.
-           
\ No newline at end of file
+
+       PROC-SET-STATUS-DESC.
+
+           EVALUATE PROG0002-RTN-CODE
+               WHEN 0
+                   MOVE 'ACCEPTED'          TO PROG0002-STATUS-DESC
+               WHEN 1
+                   MOVE 'REJECTED-SHORT'    TO PROG0002-STATUS-DESC
+               WHEN 2
+                   MOVE 'REJECTED-DUP'      TO PROG0002-STATUS-DESC
+               WHEN 3
+                   MOVE 'REJECTED-BLANK'    TO PROG0002-STATUS-DESC
+               WHEN 4
+                   MOVE 'REJECTED-NUMERIC'  TO PROG0002-STATUS-DESC
+               WHEN 5
+                   MOVE 'REJECTED-CHAR'     TO PROG0002-STATUS-DESC
+               WHEN OTHER
+                   MOVE 'REJECTED-OTHER'    TO PROG0002-STATUS-DESC
+           END-EVALUATE.
+
+       PROC-CHECK-SPECIAL-CHARS.
+
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > PROG0002-NAME-SIZE
+                       OR PROG0002-RTN-CODE <> 0
+               MOVE WS-TRIMMED-NAME (WS-CHAR-IDX:1) TO WS-CURRENT-CHAR
+               MOVE 0 TO WS-ACCENT-TALLY
+               INSPECT WS-ACCENT-CHARS TALLYING WS-ACCENT-TALLY
+                   FOR ALL WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR NOT ALPHABETIC
+                       AND WS-CURRENT-CHAR NOT NUMERIC
+                       AND WS-CURRENT-CHAR NOT = '-'
+                       AND WS-CURRENT-CHAR NOT = ''''
+                       AND WS-CURRENT-CHAR NOT = SPACE
+                       AND WS-ACCENT-TALLY = 0
+                   MOVE 5 TO PROG0002-RTN-CODE
+               END-IF
+           END-PERFORM.
+
+       PROC-CHECK-DUPLICATE.
+
+           IF PROG0002-IS-DUPLICATE
+               MOVE 2 TO PROG0002-RTN-CODE
+           ELSE
+               MOVE 0 TO PROG0002-RTN-CODE
+           END-IF.
+
+       PROC-LOOKUP-MSG.
+
+           SET MSG-IDX TO 1
+           SEARCH MSG-ENTRY
+               AT END
+                   MOVE SPACES TO PROG0002-MSG
+                   MOVE SPACES TO PROG0002-EXP-MSG
+               WHEN MSG-NUMBER (MSG-IDX) = PROG0002-RTN-CODE
+                   MOVE MSG-TEXT (MSG-IDX)     TO PROG0002-MSG
+                   MOVE MSG-EXP-TEXT (MSG-IDX) TO PROG0002-EXP-MSG
+           END-SEARCH.
